@@ -3,14 +3,72 @@
        AUTHOR. HAPPY.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGN-ON-LOG-FILE ASSIGN TO "SIGN-ON-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGN-ON-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIGN-ON-LOG-FILE.
+       01  SIGN-ON-LOG-RECORD.
+           05 SL-TIMESTAMP         PIC X(14).
+           05 SL-OPERATOR-NAME     PIC A(20).
+
        WORKING-STORAGE SECTION.
        01 WS-NAME PIC A(20).
+       01 WS-SIGN-ON-LOG-STATUS PIC XX.
+       01 WS-CURRENT-DATE-TIME  PIC X(21).
+
+       01 WS-NAME-VALID-SWITCH PIC X.
+           88 WS-NAME-VALID           VALUE "Y".
+
+       01 WS-NAME-IDX PIC 99.
+       01 WS-NAME-CHAR PIC X.
 
        PROCEDURE DIVISION.
               1000-START-PARA.
+              MOVE "N" TO WS-NAME-VALID-SWITCH.
+              PERFORM 1100-ACCEPT-NAME UNTIL WS-NAME-VALID.
+              DISPLAY "Welcome " WS-NAME.
+              PERFORM 2000-WRITE-SIGN-ON-LOG.
+       STOP RUN.
+
+              1100-ACCEPT-NAME.
               DISPLAY "Enter your name : " WITH NO ADVANCING.
               ACCEPT WS-NAME.
-              DISPLAY "Welcome " WS-NAME.
-       STOP RUN.
\ No newline at end of file
+              PERFORM 1200-VALIDATE-NAME.
+              IF NOT WS-NAME-VALID
+                  DISPLAY "Invalid name - letters and spaces only."
+              END-IF.
+
+              1200-VALIDATE-NAME.
+              MOVE "Y" TO WS-NAME-VALID-SWITCH.
+              IF WS-NAME = SPACES
+                  MOVE "N" TO WS-NAME-VALID-SWITCH
+              ELSE
+                  PERFORM 1210-CHECK-NAME-CHAR
+                      VARYING WS-NAME-IDX FROM 1 BY 1
+                      UNTIL WS-NAME-IDX > 20
+              END-IF.
+
+              1210-CHECK-NAME-CHAR.
+              MOVE WS-NAME (WS-NAME-IDX:1) TO WS-NAME-CHAR.
+              IF WS-NAME-CHAR NOT = SPACE
+                  IF (WS-NAME-CHAR < "A" OR WS-NAME-CHAR > "Z")
+                     AND (WS-NAME-CHAR < "a" OR WS-NAME-CHAR > "z")
+                      MOVE "N" TO WS-NAME-VALID-SWITCH
+                  END-IF
+              END-IF.
+
+              2000-WRITE-SIGN-ON-LOG.
+              OPEN EXTEND SIGN-ON-LOG-FILE.
+              IF WS-SIGN-ON-LOG-STATUS <> "00"
+                  OPEN OUTPUT SIGN-ON-LOG-FILE
+              END-IF.
+              MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+              MOVE WS-CURRENT-DATE-TIME (1:14) TO SL-TIMESTAMP.
+              MOVE WS-NAME TO SL-OPERATOR-NAME.
+              WRITE SIGN-ON-LOG-RECORD.
+              CLOSE SIGN-ON-LOG-FILE.
