@@ -0,0 +1,13 @@
+      *> ---------------------------------------------------------------
+      *> SHIP-OUTPUT-RECORD
+      *> One line of test-ship's per-order result. Line-sequential text
+      *> so it can be read back by ship-summary and ship-recon without
+      *> either of them knowing anything about test-ship's internals.
+      *> ---------------------------------------------------------------
+       01  ship-output-record.
+           05  shout-order-key             pic x(10).
+           05  shout-shipping-method       pic x(2).
+           05  shout-cust-type             pic x(2).
+           05  shout-expected-ship-date    pic 9(8).
+           05  shout-shipping-charge       pic 9(3)v99.
+           05  shout-filler                pic x(10).
