@@ -0,0 +1,16 @@
+      *> ---------------------------------------------------------------
+      *> CUSTTYPE-TABLE
+      *> Shipping discount percent by customer class. EM (employee)
+      *> keeps its historical 100% (free shipping); the other classes
+      *> are the wholesale/VIP/retail split the warehouse actually bills.
+      *> ---------------------------------------------------------------
+       01  custtype-table-values.
+           05  filler pic x(5) value 'EM100'.
+           05  filler pic x(5) value 'WH050'.
+           05  filler pic x(5) value 'VI025'.
+           05  filler pic x(5) value 'RT000'.
+
+       01  custtype-table redefines custtype-table-values.
+           05  custtype-entry occurs 4 times indexed by custtype-idx.
+               10  custtype-code          pic x(2).
+               10  custtype-discount-pct  pic 9(3).
