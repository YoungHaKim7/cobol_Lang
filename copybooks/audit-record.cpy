@@ -0,0 +1,15 @@
+      *> ---------------------------------------------------------------
+      *> AUDIT-RECORD
+      *> One pricing/date decision TEST-SHIP made: the inputs that went
+      *> in, the outputs that came out, and when. Appended to across
+      *> runs so a disputed charge can be traced back to the rule that
+      *> fired for it.
+      *> ---------------------------------------------------------------
+       01  audit-record.
+           05  aud-timestamp               pic x(14).
+           05  aud-order-key                pic x(10).
+           05  aud-shipping-method          pic x(2).
+           05  aud-cust-type                pic x(2).
+           05  aud-order-date-yyyymmdd      pic 9(8).
+           05  aud-expected-ship-date       pic 9(8).
+           05  aud-shipping-charge          pic 99v99.
