@@ -0,0 +1,12 @@
+      *> ---------------------------------------------------------------
+      *> ORDER-RECORD
+      *> One shipping order, as extracted from the order-entry system.
+      *> Shared by test-ship, ship-recon and the batch driver so all
+      *> three agree on where each field lands.
+      *> ---------------------------------------------------------------
+       01  order-record.
+           05  ord-order-key                  pic x(10).
+           05  ord-shipping-method            pic x(2).
+           05  ord-cust-type                  pic x(2).
+           05  ord-order-date-yyyymmdd        pic 9(8).
+           05  ord-order-weight               pic 9(3)v9(2).
