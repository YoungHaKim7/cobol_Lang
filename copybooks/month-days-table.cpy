@@ -0,0 +1,23 @@
+      *> ---------------------------------------------------------------
+      *> MONTH-DAYS-TABLE
+      *> Number of days in each month, for validating the YY/MM/DD
+      *> breakout of an incoming yyyymmdd date field. February's 28 is
+      *> bumped to 29 for leap years by the caller.
+      *> ---------------------------------------------------------------
+       01  month-days-table-values.
+           05  filler pic 9(2) value 31.
+           05  filler pic 9(2) value 28.
+           05  filler pic 9(2) value 31.
+           05  filler pic 9(2) value 30.
+           05  filler pic 9(2) value 31.
+           05  filler pic 9(2) value 30.
+           05  filler pic 9(2) value 31.
+           05  filler pic 9(2) value 31.
+           05  filler pic 9(2) value 30.
+           05  filler pic 9(2) value 31.
+           05  filler pic 9(2) value 30.
+           05  filler pic 9(2) value 31.
+
+       01  month-days-table redefines month-days-table-values.
+           05  month-days occurs 12 times indexed by month-days-idx
+                   pic 9(2).
