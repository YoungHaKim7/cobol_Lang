@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------------
+      *> EXCEPTION-RECORD
+      *> One rejected order: the values that failed validation and why,
+      *> so data entry can chase down the order without a trace through
+      *> the job log.
+      *> ---------------------------------------------------------------
+       01  exception-record.
+           05  exc-order-key               pic x(10).
+           05  exc-shipping-method         pic x(2).
+           05  exc-cust-type               pic x(2).
+           05  exc-reason                  pic x(30).
