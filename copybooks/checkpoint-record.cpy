@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------------
+      *> CHECKPOINT-RECORD
+      *> Progress marker for a TEST-SHIP run: how many orders have been
+      *> processed and the key of the last one. A restarted run reads
+      *> this, skips forward past cp-last-order-key in ORDERS, and
+      *> resumes from there instead of reprocessing the whole batch.
+      *> ---------------------------------------------------------------
+       01  checkpoint-record.
+           05  cp-record-count             pic 9(7).
+           05  cp-last-order-key           pic x(10).
