@@ -0,0 +1,17 @@
+      *> ---------------------------------------------------------------
+      *> RATE-TABLE
+      *> Shipping charge by carrier and weight break (lbs). The last
+      *> break in each row (999) is the catch-all for anything heavier.
+      *> ---------------------------------------------------------------
+       01  rate-table-values.
+           05  filler pic x(23) value 'US005049902008999991499'.
+           05  filler pic x(23) value 'FX005199902029999994999'.
+           05  filler pic x(23) value 'UG005069902010999991799'.
+           05  filler pic x(23) value 'U2005129902019999992999'.
+
+       01  rate-table redefines rate-table-values.
+           05  rate-carrier-entry occurs 4 times indexed by rate-carrier-idx.
+               10  rate-carrier-code      pic x(2).
+               10  rate-weight-break occurs 3 times indexed by rate-break-idx.
+                   15  rate-weight-limit  pic 9(3).
+                   15  rate-charge        pic 9(2)v99.
