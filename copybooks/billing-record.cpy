@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------------
+      *> BILLING-RECORD
+      *> One line of the billing system's extract: what it thinks an
+      *> order shipped by and what it billed for it. ship-recon matches
+      *> this against TEST-SHIP's own SHIP-OUTPUT by order-key.
+      *> ---------------------------------------------------------------
+       01  billing-record.
+           05  bill-order-key              pic x(10).
+           05  bill-shipping-method        pic x(2).
+           05  bill-shipping-charge        pic 99v99.
