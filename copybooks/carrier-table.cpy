@@ -0,0 +1,17 @@
+      *> ---------------------------------------------------------------
+      *> CARRIER-TABLE
+      *> Transit days (calendar days, before weekend/holiday rollforward)
+      *> for each carrier code we ship with. Loaded from a literal so a
+      *> new carrier just means one more FILLER line, no new paragraph.
+      *> ---------------------------------------------------------------
+       01  carrier-table-values.
+           05  filler pic x(14) value 'USUSPS STD  03'.
+           05  filler pic x(14) value 'FXFEDEX NDAY01'.
+           05  filler pic x(14) value 'UGUPS GROUND04'.
+           05  filler pic x(14) value 'U2UPS 2DAY  02'.
+
+       01  carrier-table redefines carrier-table-values.
+           05  carrier-entry occurs 4 times indexed by carrier-idx.
+               10  carr-code          pic x(2).
+               10  carr-name          pic x(10).
+               10  carr-transit-days  pic 9(2).
