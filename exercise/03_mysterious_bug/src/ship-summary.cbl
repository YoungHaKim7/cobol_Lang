@@ -0,0 +1,155 @@
+identification division.
+program-id.
+     ship-summary.
+
+environment division.
+input-output section.
+file-control.
+    select ship-output-file assign to "SHIP-OUTPUT"
+        organization is line sequential.
+
+    select sorted-ship-file assign to "SHIP-SORTED"
+        organization is line sequential.
+
+    select summary-report-file assign to "SHIP-SUMMARY-RPT"
+        organization is line sequential.
+
+    select sort-work-file assign to "SHIP-SORTWK".
+
+data division.
+file section.
+fd  ship-output-file.
+    copy "ship-output-record.cpy".
+
+sd  sort-work-file.
+    copy "ship-output-record.cpy"
+        replacing leading ==ship-output-record== by ==sort-work-record==
+                  leading ==shout==             by ==sortw==.
+
+fd  sorted-ship-file.
+    copy "ship-output-record.cpy"
+        replacing leading ==ship-output-record== by ==sorted-ship-record==
+                  leading ==shout==             by ==sshout==.
+
+fd  summary-report-file.
+01  summary-report-record         pic x(80).
+
+working-storage section.
+01 ws-eof-switch               pic x value 'N'.
+    88 ws-eof                         value 'Y'.
+
+01 ws-first-record-switch      pic x value 'Y'.
+    88 ws-first-record                 value 'Y'.
+
+01 ws-break-method             pic x(2).
+
+01 ws-break-order-count        pic 9(7).
+01 ws-break-charge-total       pic 9(7)v99.
+01 ws-break-free-count         pic 9(7).
+
+01 ws-grand-order-count        pic 9(7) value 0.
+01 ws-grand-charge-total       pic 9(7)v99 value 0.
+01 ws-grand-free-count         pic 9(7) value 0.
+
+01 detail-line.
+    05 filler                  pic x(4)  value spaces.
+    05 dl-method                pic x(2).
+    05 filler                  pic x(3)  value spaces.
+    05 dl-order-count           pic zzz,zz9.
+    05 filler                  pic x(3)  value spaces.
+    05 dl-charge-total          pic zz,zz9.99.
+    05 filler                  pic x(3)  value spaces.
+    05 dl-free-count            pic zzz,zz9.
+    05 filler                  pic x(33) value spaces.
+
+01 grand-line.
+    05 filler                  pic x(9)  value spaces.
+    05 gl-label                 pic x(7)  value 'GRAND  '.
+    05 filler                  pic x(1)  value spaces.
+    05 gl-order-count           pic zzz,zz9.
+    05 filler                  pic x(3)  value spaces.
+    05 gl-charge-total          pic zz,zz9.99.
+    05 filler                  pic x(3)  value spaces.
+    05 gl-free-count            pic zzz,zz9.
+    05 filler                  pic x(33) value spaces.
+
+01 heading-line-1              pic x(80)
+    value 'METHOD   ORDER-COUNT   SHIPPING-CHARGE   FREE-SHIP-COUNT'.
+
+procedure division.
+    perform open-files
+    perform sort-ship-output
+    perform read-sorted-file
+    perform process-sorted-records until ws-eof
+    if not ws-first-record
+        perform write-break-line
+    end-if
+    perform write-grand-total-line
+    perform close-files
+    stop run.
+
+open-files.
+    open output summary-report-file
+    write summary-report-record from heading-line-1.
+
+close-files.
+    close sorted-ship-file
+    close summary-report-file.
+
+sort-ship-output.
+    sort sort-work-file
+        on ascending key sortw-shipping-method
+        using ship-output-file
+        giving sorted-ship-file.
+
+    open input sorted-ship-file.
+
+read-sorted-file.
+    read sorted-ship-file
+        at end
+            move 'Y' to ws-eof-switch
+    end-read.
+
+process-sorted-records.
+    if ws-first-record
+        perform start-new-break
+    else
+        if sshout-shipping-method <> ws-break-method
+            perform write-break-line
+            perform start-new-break
+        end-if
+    end-if
+
+    add 1 to ws-break-order-count
+    add sshout-shipping-charge to ws-break-charge-total
+    if sshout-shipping-charge = 0
+        add 1 to ws-break-free-count
+    end-if
+
+    add 1 to ws-grand-order-count
+    add sshout-shipping-charge to ws-grand-charge-total
+    if sshout-shipping-charge = 0
+        add 1 to ws-grand-free-count
+    end-if
+
+    perform read-sorted-file.
+
+start-new-break.
+    move 'N' to ws-first-record-switch
+    move sshout-shipping-method to ws-break-method
+    move 0 to ws-break-order-count
+    move 0 to ws-break-charge-total
+    move 0 to ws-break-free-count.
+
+write-break-line.
+    move ws-break-method to dl-method
+    move ws-break-order-count to dl-order-count
+    move ws-break-charge-total to dl-charge-total
+    move ws-break-free-count to dl-free-count
+    write summary-report-record from detail-line.
+
+write-grand-total-line.
+    move ws-grand-order-count to gl-order-count
+    move ws-grand-charge-total to gl-charge-total
+    move ws-grand-free-count to gl-free-count
+    write summary-report-record from grand-line.
