@@ -0,0 +1,218 @@
+identification division.
+program-id.
+     ship-recon.
+
+environment division.
+input-output section.
+file-control.
+    select ship-output-file assign to "SHIP-OUTPUT"
+        organization is line sequential.
+
+    select billing-file assign to "BILLING-EXTRACT"
+        organization is line sequential.
+
+    select sorted-ship-file assign to "SHIP-RECON-SHIPSRT"
+        organization is line sequential.
+
+    select sorted-billing-file assign to "SHIP-RECON-BILLSRT"
+        organization is line sequential.
+
+    select ship-sort-work-file assign to "SHIP-RECON-SHIPWK".
+
+    select billing-sort-work-file assign to "SHIP-RECON-BILLWK".
+
+    select recon-report-file assign to "SHIP-RECON-RPT"
+        organization is line sequential.
+
+data division.
+file section.
+fd  ship-output-file.
+    copy "ship-output-record.cpy".
+
+sd  ship-sort-work-file.
+    copy "ship-output-record.cpy"
+        replacing leading ==ship-output-record== by ==ship-sort-work-record==
+                  leading ==shout==             by ==wshout==.
+
+fd  sorted-ship-file.
+    copy "ship-output-record.cpy"
+        replacing leading ==ship-output-record== by ==sorted-ship-record==
+                  leading ==shout==             by ==sshout==.
+
+fd  billing-file.
+    copy "billing-record.cpy".
+
+sd  billing-sort-work-file.
+    copy "billing-record.cpy"
+        replacing leading ==billing-record== by ==billing-sort-work-record==
+                  leading ==bill==           by ==wbill==.
+
+fd  sorted-billing-file.
+    copy "billing-record.cpy"
+        replacing leading ==billing-record== by ==sorted-billing-record==
+                  leading ==bill==           by ==sbill==.
+
+fd  recon-report-file.
+01  recon-report-record            pic x(80).
+
+working-storage section.
+01 ws-ship-eof-switch           pic x value 'N'.
+    88 ws-ship-eof                     value 'Y'.
+
+01 ws-billing-eof-switch        pic x value 'N'.
+    88 ws-billing-eof                  value 'Y'.
+
+01 ws-ship-key                  pic x(10).
+01 ws-billing-key               pic x(10).
+
+01 ws-match-count               pic 9(7) value 0.
+01 ws-mismatch-count            pic 9(7) value 0.
+01 ws-ship-only-count           pic 9(7) value 0.
+01 ws-billing-only-count        pic 9(7) value 0.
+
+01 detail-line.
+    05 filler                   pic x(2)  value spaces.
+    05 dl-order-key              pic x(10).
+    05 filler                   pic x(2)  value spaces.
+    05 dl-status                 pic x(12).
+    05 filler                   pic x(2)  value spaces.
+    05 dl-ship-method            pic x(2).
+    05 filler                   pic x(1)  value spaces.
+    05 dl-ship-charge            pic zz9.99.
+    05 filler                   pic x(2)  value spaces.
+    05 dl-bill-method            pic x(2).
+    05 filler                   pic x(1)  value spaces.
+    05 dl-bill-charge            pic zz9.99.
+    05 filler                   pic x(27) value spaces.
+
+01 count-line.
+    05 filler                   pic x(4)  value spaces.
+    05 cl-label                  pic x(14).
+    05 cl-count                  pic zzz,zz9.
+    05 filler                   pic x(58) value spaces.
+
+01 heading-line-1               pic x(80)
+    value 'ORDER-KEY   STATUS       SM CHG     BM CHG'.
+
+procedure division.
+    perform open-files
+    perform sort-ship-output
+    perform sort-billing-extract
+    perform read-sorted-ship
+    perform read-sorted-billing
+    perform match-records until ws-ship-eof and ws-billing-eof
+    perform write-summary-lines
+    perform close-files
+    stop run.
+
+open-files.
+    open output recon-report-file
+    write recon-report-record from heading-line-1.
+
+close-files.
+    close sorted-ship-file
+    close sorted-billing-file
+    close recon-report-file.
+
+sort-ship-output.
+    sort ship-sort-work-file
+        on ascending key wshout-order-key
+        using ship-output-file
+        giving sorted-ship-file.
+
+    open input sorted-ship-file.
+
+sort-billing-extract.
+    sort billing-sort-work-file
+        on ascending key wbill-order-key
+        using billing-file
+        giving sorted-billing-file.
+
+    open input sorted-billing-file.
+
+read-sorted-ship.
+    read sorted-ship-file
+        at end
+            move high-values to ws-ship-key
+            set ws-ship-eof to true
+        not at end
+            move sshout-order-key to ws-ship-key
+    end-read.
+
+read-sorted-billing.
+    read sorted-billing-file
+        at end
+            move high-values to ws-billing-key
+            set ws-billing-eof to true
+        not at end
+            move sbill-order-key to ws-billing-key
+    end-read.
+
+match-records.
+    evaluate true
+        when ws-ship-key < ws-billing-key
+            perform report-ship-only
+            perform read-sorted-ship
+        when ws-billing-key < ws-ship-key
+            perform report-billing-only
+            perform read-sorted-billing
+        when other
+            perform compare-match
+            perform read-sorted-ship
+            perform read-sorted-billing
+    end-evaluate.
+
+compare-match.
+    if sshout-shipping-method = sbill-shipping-method
+       and sshout-shipping-charge = sbill-shipping-charge
+        add 1 to ws-match-count
+    else
+        add 1 to ws-mismatch-count
+        perform report-mismatch
+    end-if.
+
+report-mismatch.
+    move ws-ship-key to dl-order-key
+    move 'MISMATCH' to dl-status
+    move sshout-shipping-method to dl-ship-method
+    move sshout-shipping-charge to dl-ship-charge
+    move sbill-shipping-method to dl-bill-method
+    move sbill-shipping-charge to dl-bill-charge
+    write recon-report-record from detail-line.
+
+report-ship-only.
+    add 1 to ws-ship-only-count
+    move ws-ship-key to dl-order-key
+    move 'SHIP-ONLY' to dl-status
+    move sshout-shipping-method to dl-ship-method
+    move sshout-shipping-charge to dl-ship-charge
+    move spaces to dl-bill-method
+    move 0 to dl-bill-charge
+    write recon-report-record from detail-line.
+
+report-billing-only.
+    add 1 to ws-billing-only-count
+    move ws-billing-key to dl-order-key
+    move 'BILLING-ONLY' to dl-status
+    move spaces to dl-ship-method
+    move 0 to dl-ship-charge
+    move sbill-shipping-method to dl-bill-method
+    move sbill-shipping-charge to dl-bill-charge
+    write recon-report-record from detail-line.
+
+write-summary-lines.
+    move 'MATCHED' to cl-label
+    move ws-match-count to cl-count
+    write recon-report-record from count-line
+
+    move 'MISMATCHED' to cl-label
+    move ws-mismatch-count to cl-count
+    write recon-report-record from count-line
+
+    move 'SHIP-ONLY' to cl-label
+    move ws-ship-only-count to cl-count
+    write recon-report-record from count-line
+
+    move 'BILLING-ONLY' to cl-label
+    move ws-billing-only-count to cl-count
+    write recon-report-record from count-line.
