@@ -2,24 +2,403 @@ identification division.
 program-id.
      test-ship.
 
+environment division.
+input-output section.
+file-control.
+    select orders-file assign to "ORDERS"
+        organization is line sequential.
+
+    select ship-output-file assign to "SHIP-OUTPUT"
+        organization is line sequential
+        file status is ws-ship-output-status.
+
+    select holiday-file assign to "HOLIDAYS"
+        organization is line sequential.
+
+    select exceptions-file assign to "SHIP-EXCEPTIONS"
+        organization is line sequential
+        file status is ws-exceptions-status.
+
+    select checkpoint-file assign to "SHIP-CHECKPOINT"
+        organization is line sequential
+        file status is ws-checkpoint-status.
+
+    select audit-file assign to "SHIP-AUDIT-LOG"
+        organization is line sequential
+        file status is ws-audit-status.
+
 data division.
+file section.
+fd  orders-file.
+    copy "order-record.cpy".
+
+fd  ship-output-file.
+    copy "ship-output-record.cpy".
+
+fd  exceptions-file.
+    copy "exception-record.cpy".
+
+fd  checkpoint-file.
+    copy "checkpoint-record.cpy".
+
+fd  audit-file.
+    copy "audit-record.cpy".
+
+fd  holiday-file.
+01  holiday-in-record.
+    05  holiday-in-date            pic 9(8).
+
 working-storage section.
+copy "carrier-table.cpy".
+copy "rate-table.cpy".
+copy "custtype-table.cpy".
+copy "month-days-table.cpy".
 
-01 shipping-method            pic x(2) value 'US'.
-01 cust-type                  pic x(2) value 'EM'.
-01 normal-ship-date-yyyymmdd  pic 9(8) value 20170522.
-01 nextday-ship-date-yyyymmdd pic 9(8) value 20170508.
+01 shipping-method            pic x(2).
+01 cust-type                  pic x(2).
+01 order-date-yyyymmdd        pic 9(8).
+01 order-date-breakout redefines order-date-yyyymmdd.
+    05 order-date-yyyy        pic 9(4).
+    05 order-date-mm          pic 9(2).
+    05 order-date-dd          pic 9(2).
+
+01 order-weight                pic 9(3)v9(2).
 01 expected-shipping-date     pic 9(8).
-01 shipping-charge            pic 99v99 value 4.99.
+01 expected-ship-date-breakout redefines expected-shipping-date.
+    05 exp-ship-date-yyyy     pic 9(4).
+    05 exp-ship-date-mm       pic 9(2).
+    05 exp-ship-date-dd       pic 9(2).
+
+01 shipping-charge            pic 99v99.
+01 ws-days-in-month           pic 9(2).
+
+01 ws-transit-days            pic 9(2).
+01 ws-date-integer            pic s9(9) comp.
+01 ws-ship-date-integer       pic s9(9) comp.
+01 ws-day-of-week             pic 9.
+01 ws-discount-amount         pic 9(4)v9(4).
+
+01 ws-holiday-count           pic 9(3) value 0.
+01 holiday-table.
+    05 holiday-entry occurs 1 to 100 times
+           depending on ws-holiday-count
+           indexed by holiday-idx.
+        10 holiday-date           pic 9(8).
+
+01 ws-eof-switch              pic x value 'N'.
+    88 ws-eof                        value 'Y'.
+
+01 ws-holiday-eof-switch      pic x value 'N'.
+    88 ws-holiday-eof                 value 'Y'.
+
+01 ws-business-day-switch     pic x.
+    88 ws-is-business-day           value 'Y'.
+
+01 ws-valid-order-switch      pic x.
+    88 ws-valid-order                value 'Y'.
+
+01 ws-exception-reason        pic x(30).
+
+01 ws-checkpoint-status       pic xx.
+01 ws-ship-output-status      pic xx.
+01 ws-exceptions-status       pic xx.
+01 ws-audit-status            pic xx.
+01 ws-audit-timestamp         pic x(14).
+01 ws-current-date-time       pic x(21).
+01 ws-checkpoint-interval     pic 9(3) value 100.
+01 ws-records-since-checkpoint pic 9(3) value 0.
+01 ws-last-checkpoint-key     pic x(10) value spaces.
+01 ws-total-processed-count   pic 9(7) value 0.
+01 ws-last-processed-key      pic x(10) value spaces.
+
+01 ws-restart-switch          pic x value 'N'.
+    88 ws-is-restart                 value 'Y'.
+
+01 ws-found-checkpoint-switch pic x value 'N'.
+    88 ws-found-checkpoint           value 'Y'.
 
 procedure division.
-    if shipping-method <> 'FX'
-        move normal-ship-date-yyyymmdd to expected-shipping-date
+    perform load-checkpoint
+    perform open-files
+    if ws-is-restart
+        perform skip-to-checkpoint
+    else
+        perform read-orders-file
+    end-if
+    perform process-orders until ws-eof
+    perform close-files
+    move 0 to return-code
+    stop run.
+
+open-files.
+    open input orders-file
+
+    if ws-is-restart
+        open extend ship-output-file
+        if ws-ship-output-status <> '00'
+            open output ship-output-file
+        end-if
+        open extend exceptions-file
+        if ws-exceptions-status <> '00'
+            open output exceptions-file
+        end-if
+    else
+        open output ship-output-file
+        open output exceptions-file
+    end-if
+
+    open extend audit-file
+    if ws-audit-status <> '00'
+        open output audit-file
+    end-if
+
+    perform load-holidays.
+
+close-files.
+    if ws-total-processed-count > 0
+        perform write-checkpoint
+    end-if
+    close orders-file
+    close ship-output-file
+    close exceptions-file
+    close audit-file.
+
+load-checkpoint.
+    open input checkpoint-file
+    if ws-checkpoint-status = '00'
+        read checkpoint-file
+            at end
+                continue
+            not at end
+                move 'Y' to ws-restart-switch
+                move cp-last-order-key to ws-last-checkpoint-key
+        end-read
+        close checkpoint-file
+    end-if.
+
+skip-to-checkpoint.
+    move 'N' to ws-found-checkpoint-switch
+    perform read-orders-file
+    perform find-checkpoint-record until ws-eof or ws-found-checkpoint
+    if not ws-eof
+        perform read-orders-file
+    end-if.
+
+find-checkpoint-record.
+    if ord-order-key = ws-last-checkpoint-key
+        move 'Y' to ws-found-checkpoint-switch
+    else
+        perform read-orders-file
+    end-if.
+
+write-checkpoint-if-due.
+    add 1 to ws-total-processed-count
+    add 1 to ws-records-since-checkpoint
+    if ws-records-since-checkpoint >= ws-checkpoint-interval
+        perform write-checkpoint
+        move 0 to ws-records-since-checkpoint
+    end-if.
+
+write-checkpoint.
+    open output checkpoint-file
+    move ws-total-processed-count to cp-record-count
+    move ws-last-processed-key to cp-last-order-key
+    write checkpoint-record
+    close checkpoint-file.
+
+load-holidays.
+    open input holiday-file
+    perform read-holiday-record
+    perform store-holiday until ws-holiday-eof
+    close holiday-file.
+
+read-holiday-record.
+    read holiday-file
+        at end
+            move 'Y' to ws-holiday-eof-switch
+    end-read.
+
+store-holiday.
+    add 1 to ws-holiday-count
+    set holiday-idx to ws-holiday-count
+    move holiday-in-date to holiday-date (holiday-idx)
+    perform read-holiday-record.
+
+read-orders-file.
+    read orders-file
+        at end
+            move 'Y' to ws-eof-switch
+    end-read.
+
+process-orders.
+    move ord-order-key to ws-last-processed-key
+    move ord-shipping-method to shipping-method
+    move ord-cust-type to cust-type
+    move ord-order-date-yyyymmdd to order-date-yyyymmdd
+    move ord-order-weight to order-weight
+
+    perform validate-order
+    if ws-valid-order
+        perform lookup-carrier-transit-days
+        perform compute-expected-ship-date
+        perform roll-to-business-day
+        perform compute-shipping-charge
+        perform apply-customer-discount
+        perform write-ship-output
+        perform write-audit-record
+    else
+        perform write-exception
+    end-if
+
+    perform write-checkpoint-if-due
+    perform read-orders-file.
+
+validate-order.
+    move 'Y' to ws-valid-order-switch
+    move spaces to ws-exception-reason
+
+    set carrier-idx to 1
+    search carrier-entry
+        at end
+            move 'N' to ws-valid-order-switch
+            move 'INVALID SHIPPING-METHOD' to ws-exception-reason
+        when carr-code (carrier-idx) = shipping-method
+            continue
+    end-search
+
+    if ws-valid-order
+        set custtype-idx to 1
+        search custtype-entry
+            at end
+                move 'N' to ws-valid-order-switch
+                move 'INVALID CUST-TYPE' to ws-exception-reason
+            when custtype-code (custtype-idx) = cust-type
+                continue
+        end-search
+    end-if
+
+    if ws-valid-order
+        perform validate-order-date
+    end-if.
+
+validate-order-date.
+    if order-date-mm < 1 or order-date-mm > 12
+        move 'N' to ws-valid-order-switch
+        move 'INVALID ORDER-DATE' to ws-exception-reason
     else
-        move nextday-ship-date-yyyymmdd to expected-shipping-date.
+        set month-days-idx to order-date-mm
+        move month-days (month-days-idx) to ws-days-in-month
+        if order-date-mm = 2
+            and function mod (order-date-yyyy, 4) = 0
+            and (function mod (order-date-yyyy, 100) <> 0
+                 or function mod (order-date-yyyy, 400) = 0)
+            add 1 to ws-days-in-month
+        end-if
+        if order-date-dd < 1 or order-date-dd > ws-days-in-month
+            move 'N' to ws-valid-order-switch
+            move 'INVALID ORDER-DATE' to ws-exception-reason
+        end-if
+    end-if.
+
+write-exception.
+    move ord-order-key to exc-order-key
+    move shipping-method to exc-shipping-method
+    move cust-type to exc-cust-type
+    move ws-exception-reason to exc-reason
+    write exception-record.
+
+lookup-carrier-transit-days.
+    search carrier-entry
+        at end
+            move 3 to ws-transit-days
+        when carr-code (carrier-idx) = shipping-method
+            move carr-transit-days (carrier-idx) to ws-transit-days
+    end-search.
+
+compute-expected-ship-date.
+    compute ws-date-integer = function integer-of-date (order-date-yyyymmdd)
+    compute ws-ship-date-integer = ws-date-integer + ws-transit-days
+    compute expected-shipping-date = function date-of-integer (ws-ship-date-integer).
+
+roll-to-business-day.
+    move 'N' to ws-business-day-switch
+    perform check-business-day
+    perform roll-forward-one-day until ws-is-business-day.
+
+roll-forward-one-day.
+    add 1 to ws-ship-date-integer
+    compute expected-shipping-date = function date-of-integer (ws-ship-date-integer)
+    perform check-business-day.
+
+check-business-day.
+    move 'Y' to ws-business-day-switch
+    compute ws-day-of-week = function mod (ws-ship-date-integer, 7)
+    if ws-day-of-week = 0 or ws-day-of-week = 6
+        move 'N' to ws-business-day-switch
+    end-if
+
+    if ws-holiday-count > 0
+        set holiday-idx to 1
+        search holiday-entry
+            at end
+                continue
+            when holiday-date (holiday-idx) = expected-shipping-date
+                move 'N' to ws-business-day-switch
+        end-search
+    end-if.
+
+compute-shipping-charge.
+    set rate-carrier-idx to 1
+    search rate-carrier-entry
+        at end
+            set rate-carrier-idx to 1
+        when rate-carrier-code (rate-carrier-idx) = shipping-method
+            continue
+    end-search
+
+    set rate-break-idx to 1
+    search rate-weight-break
+        at end
+            set rate-break-idx to 3
+        when order-weight <= rate-weight-limit (rate-carrier-idx rate-break-idx)
+            continue
+    end-search
+
+    move rate-charge (rate-carrier-idx rate-break-idx) to shipping-charge.
+
+apply-customer-discount.
+    set custtype-idx to 1
+    search custtype-entry
+        at end
+            set custtype-idx to 4
+        when custtype-code (custtype-idx) = cust-type
+            continue
+    end-search
+
+    compute ws-discount-amount =
+        shipping-charge * custtype-discount-pct (custtype-idx) / 100
+    compute shipping-charge rounded = shipping-charge - ws-discount-amount.
+
+write-ship-output.
+    move ord-order-key to shout-order-key
+    move shipping-method to shout-shipping-method
+    move cust-type to shout-cust-type
+    move expected-shipping-date to shout-expected-ship-date
+    move shipping-charge to shout-shipping-charge
+    move spaces to shout-filler
+    write ship-output-record
+
+    display ord-order-key " " expected-shipping-date " " shipping-charge.
 
-    if cust-type = 'EM'
-            move 0 to shipping-charge.
+write-audit-record.
+    move function current-date to ws-current-date-time
+    move ws-current-date-time (1:14) to ws-audit-timestamp
 
-display expected-shipping-date.
-display shipping-charge.
\ No newline at end of file
+    move ws-audit-timestamp to aud-timestamp
+    move ord-order-key to aud-order-key
+    move shipping-method to aud-shipping-method
+    move cust-type to aud-cust-type
+    move order-date-yyyymmdd to aud-order-date-yyyymmdd
+    move expected-shipping-date to aud-expected-ship-date
+    move shipping-charge to aud-shipping-charge
+    write audit-record.
