@@ -1,18 +1,73 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. sum.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 n     BINARY-LONG.
-           01 i     BINARY-LONG.
-           01 sum01 BINARY-LONG VALUE 0.
-
-       PROCEDURE DIVISION.
-       DISPLAY "Enter a positive integer"
-       ACCEPT n
-       PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
-           ADD i TO sum01
-       END-PERFORM
-       DISPLAY "The sum is " sum01.
-
-       STOP RUN.
+identification division.
+program-id. sum.
+
+environment division.
+input-output section.
+file-control.
+    select numbers-file assign to "NUMBERS"
+        organization is line sequential.
+
+data division.
+file section.
+fd  numbers-file.
+01  numbers-record.
+    05 n                        pic 9(7).
+
+working-storage section.
+01 sum01                        pic 9(9)    value 0.
+01 count01                      pic 9(7)    value 0.
+01 min01                        pic 9(7).
+01 max01                        pic 9(7)    value 0.
+01 average01                    pic 9(7)v99.
+
+01 first-record-switch          pic x value 'Y'.
+    88 first-record                   value 'Y'.
+
+01 eof-switch                   pic x value 'N'.
+    88 eof                            value 'Y'.
+
+procedure division.
+    open input numbers-file
+    perform read-number
+    perform accumulate-number until eof
+    close numbers-file
+
+    if count01 > 0
+        compute average01 rounded = sum01 / count01
+    else
+        move 0 to min01
+        move 0 to average01
+    end-if
+
+    display "Count    is " count01
+    display "The sum is " sum01
+    display "Minimum  is " min01
+    display "Maximum  is " max01
+    display "Average  is " average01.
+
+    stop run.
+
+read-number.
+    read numbers-file
+        at end
+            move 'Y' to eof-switch
+    end-read.
+
+accumulate-number.
+    add n to sum01
+    add 1 to count01
+
+    if first-record
+        move n to min01
+        move n to max01
+        move 'N' to first-record-switch
+    else
+        if n < min01
+            move n to min01
+        end-if
+        if n > max01
+            move n to max01
+        end-if
+    end-if
+
+    perform read-number.
